@@ -1,122 +1,355 @@
-       IDENTIFICATION DIVISION.                                         
-       PROGRAM-ID. SPEL.                                                
-      * Author: Xander Geluykens                                        
-      * Description: LuckyZ game with file logging                      
-       ENVIRONMENT DIVISION.                                            
-       INPUT-OUTPUT SECTION.                                            
-       FILE-CONTROL.                                                    
-           SELECT GAME-LOG                                              
-               ASSIGN TO GAMELOG                                        
-               ORGANIZATION IS SEQUENTIAL.                              
-                                                                        
-       DATA DIVISION.                                                   
-       FILE SECTION.                                                    
-       FD  GAME-LOG.                                                    
-       01  GAME-LOG-REC        PIC X(80).                               
-                                                                        
-       WORKING-STORAGE SECTION.                                         
-       01  CREDITS            PIC 9(4) VALUE 0100.
-       01  BET-CHOICE         PIC 9    VALUE 0.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SPEL.
+      * Author: Xander Geluykens
+      * Description: LuckyZ game with file logging
+      * Change History:
+      *   2026-08-09 XG - Carry CREDITS balance forward between
+      *                   sessions via indexed CREDITS-FILE, keyed
+      *                   by player ID.
+      *   2026-08-09 XG - Stopped overwriting GAME-LOG each run
+      *                   (OPEN EXTEND instead of OUTPUT) and added
+      *                   LOG-RESULT so day-end reconciliation can
+      *                   total wins/losses off the log alone.
+      *   2026-08-09 XG - Added a third wager, EXACT NUMBER, paying
+      *                   EXACT-PAYOUT times the bet; BET-CHOICE
+      *                   widened to PIC 99 and validated against
+      *                   1/2/3.
+      *   2026-08-09 XG - Added session header/trailer records on
+      *                   GAME-LOG (run timestamp, starting/ending
+      *                   CREDITS, hands played) for audit purposes.
+      *   2026-08-09 XG - Stamped a date/time on every detail line
+      *                   (GAME-LOG-REC widened to 90 bytes) so a
+      *                   disputed bet can be pinned to a time.
+      *   2026-08-09 XG - Added GLFEED, one net-change-in-CREDITS
+      *                   summary record per session for the GL
+      *                   loader.
+      *   2026-08-09 XG - Seed FUNCTION RANDOM explicitly from the
+      *                   clock and a per-hand counter, and log the
+      *                   seed alongside LOG-DICE, so a disputed draw
+      *                   can be reproduced for a fairness audit.
+      *   2026-08-09 XG - Widened CREDITS/CR-BALANCE (and the matching
+      *                   LOG-CREDITS/LOGH-/LOGT- fields) to PIC 9(8)
+      *                   and added ON SIZE ERROR guards around every
+      *                   payout credit, since a persisted balance
+      *                   fed by the 10x exact-number wager could
+      *                   otherwise overflow PIC 9(4) and silently
+      *                   truncate on a win.
+      *   2026-08-09 XG - OPEN EXTEND GAME-LOG abended with status 35
+      *                   on a brand-new GAMELOG dataset; added
+      *                   FILE STATUS and the same create-on-first-use
+      *                   fallback already used for CREDITS-FILE.
+      *   2026-08-09 XG - Added FILE STATUS to GL-FEED too and check
+      *                   it after OPEN OUTPUT, so a GL dataset that
+      *                   isn't allocated the way the JCL expects is
+      *                   reported instead of failing silently.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GAME-LOG
+               ASSIGN TO GAMELOG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS GL-FILE-STATUS.
+
+           SELECT CREDITS-FILE
+               ASSIGN TO CREDFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CR-PLAYER-ID
+               FILE STATUS IS CR-FILE-STATUS.
+
+           SELECT GL-FEED
+               ASSIGN TO GLFEED
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS GL-FEED-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GAME-LOG.
+       01  GAME-LOG-REC        PIC X(108).
+
+       FD  CREDITS-FILE.
+       01  CREDITS-REC.
+           05 CR-PLAYER-ID    PIC X(8).
+           05 CR-BALANCE      PIC 9(8).
+
+       FD  GL-FEED.
+       01  GL-FEED-REC         PIC X(50).
+
+       WORKING-STORAGE SECTION.
+       01  CREDITS            PIC 9(8) VALUE 00000100.
+       01  BET-CHOICE         PIC 99   VALUE 0.
        01  BET-AMOUNT         PIC 9(4) VALUE 0.
+       01  BET-NUMBER         PIC 9(2) VALUE 0.
+       01  EXACT-PAYOUT       PIC 9(2) VALUE 10.
        01  RANDOM-NUMBER      PIC 9(2) VALUE 0.
-       01  PLAY-AGAIN         PIC X    VALUE 'Y'.                       
-       01  RESULT-TEXT        PIC X(4).                                 
-       01  VALID-BET          PIC X    VALUE 'Y'.                       
-                                                                        
-      * Input Buffers                                                   
-       01  BET-CHOICE-IN      PIC X.                                    
-                                                                        
-       01  LOG-LINE.                                                    
-           05 FILLER          PIC X(4)  VALUE 'BET='.
-           05 LOG-BET-DISP    PIC Z(3)9.                                
-           05 FILLER          PIC X     VALUE SPACE.
-           05 FILLER          PIC X(7)  VALUE 'CHOICE='.
-           05 LOG-CHOICE      PIC X(4).                                 
-           05 FILLER          PIC X     VALUE SPACE.                    
-           05 FILLER          PIC X(5)  VALUE 'DICE='.
-           05 LOG-DICE        PIC 9(2).                                 
-           05 FILLER          PIC X     VALUE SPACE.                    
-           05 FILLER          PIC X(8)  VALUE 'CREDITS='.
-           05 LOG-CREDITS     PIC 9(4).                                 
-           05 FILLER          PIC X(40) VALUE SPACES.                   
-                                                                        
-       PROCEDURE DIVISION.                                              
-       MAIN-PARA.                                                       
-           OPEN OUTPUT GAME-LOG                                         
+       01  PLAY-AGAIN         PIC X    VALUE 'Y'.
+       01  RESULT-TEXT        PIC X(4).
+       01  VALID-BET          PIC X    VALUE 'Y'.
+       01  VALID-CHOICE       PIC X    VALUE 'Y'.
+       01  PLAYER-ID          PIC X(8) VALUE SPACES.
+       01  CR-FILE-STATUS     PIC XX   VALUE '00'.
+       01  CR-FOUND           PIC X    VALUE 'N'.
+       01  GL-FILE-STATUS     PIC XX   VALUE '00'.
+       01  GL-FEED-STATUS     PIC XX   VALUE '00'.
+       01  HANDS-PLAYED       PIC 9(4) VALUE 0.
+       01  STARTING-CREDITS   PIC 9(8) VALUE 0.
+       01  NET-CHANGE         PIC S9(8) VALUE 0.
+       01  MAX-CREDITS        PIC 9(8) VALUE 99999999.
+       01  SEED-COUNTER       PIC 9(2) VALUE 0.
+       01  RANDOM-SEED        PIC 9(8) VALUE 0.
+       01  SEED-TIME-PART     PIC 9(6) VALUE 0.
+
+      * Input Buffers
+       01  BET-CHOICE-IN      PIC X(2).
+
+           COPY LOGLINE.
+           COPY GLFEED.
                                                                         
-           PERFORM UNTIL PLAY-AGAIN = 'N' OR CREDITS <= 0               
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM OPEN-GAME-LOG-FILE
+
+           DISPLAY 'Enter player/operator ID: '
+           ACCEPT PLAYER-ID
+
+           PERFORM LOAD-CREDITS-BALANCE
+           MOVE CREDITS TO STARTING-CREDITS
+           PERFORM WRITE-SESSION-HEADER
+
+           PERFORM UNTIL PLAY-AGAIN = 'N' OR CREDITS <= 0
                DISPLAY '=============================='                 
                DISPLAY '       Welcome to LuckyZ      '                 
                DISPLAY '=============================='                 
                DISPLAY 'Your current credits: ' CREDITS                 
                                                                         
-               DISPLAY 'Enter bet amount: '                             
-               MOVE ZERO TO BET-AMOUNT                                  
-               ACCEPT BET-AMOUNT                                        
-                                                                        
-               IF BET-AMOUNT > CREDITS OR BET-AMOUNT <= 0               
-                 DISPLAY 'INVALID BET - TERMINATING PROGRAM'            
-                 CLOSE GAME-LOG                                         
-                 STOP RUN                                               
-               END-IF                                                   
-                                                                        
-               IF VALID-BET = 'Y'                                       
-                 DISPLAY '1 - EVEN'                                     
-                 DISPLAY '2 - ODD'                                      
-                 ACCEPT BET-CHOICE-IN                                   
-                 MOVE BET-CHOICE-IN TO BET-CHOICE                       
-                                                                        
-                 COMPUTE RANDOM-NUMBER =                                
-                     FUNCTION RANDOM * 12 + 1                           
-                                                                        
-                 DISPLAY 'The dice shows: ' RANDOM-NUMBER               
-                                                                        
-                 IF FUNCTION MOD(RANDOM-NUMBER, 2) = 0                  
-                   IF BET-CHOICE = 1                                    
-                      ADD BET-AMOUNT TO CREDITS                         
-                      MOVE 'WON ' TO RESULT-TEXT                        
-                   ELSE                                                 
-                      SUBTRACT BET-AMOUNT FROM CREDITS                  
-                      MOVE 'LOST' TO RESULT-TEXT                        
-                   END-IF                                               
-                 ELSE                                                   
-                   IF BET-CHOICE = 2                                    
-                      ADD BET-AMOUNT TO CREDITS                         
-                      MOVE 'WON ' TO RESULT-TEXT                        
-                   ELSE                                                 
-                      SUBTRACT BET-AMOUNT FROM CREDITS                  
-                      MOVE 'LOST' TO RESULT-TEXT                        
-                   END-IF                                               
-                 END-IF                                                 
-                                                                        
-                 DISPLAY 'Result: ' RESULT-TEXT                         
-                 DISPLAY 'Credits left: ' CREDITS                       
-                                                                        
-      *        ---- FILE LOGGING ----                                   
-                 MOVE BET-AMOUNT    TO LOG-BET-DISP                     
-                 MOVE RANDOM-NUMBER TO LOG-DICE                         
-                 MOVE CREDITS       TO LOG-CREDITS                      
-                                                                        
-                 IF BET-CHOICE = 1                                      
-                     MOVE 'EVEN' TO LOG-CHOICE                          
-                 ELSE                                                   
-                     MOVE 'ODD ' TO LOG-CHOICE                          
-                 END-IF                                                 
-                                                                        
-                 MOVE LOG-LINE TO GAME-LOG-REC                          
-                 WRITE GAME-LOG-REC                                     
-      *        ----------------------                                   
-                 DISPLAY 'Play again? (Y/N): '                          
-                 ACCEPT PLAY-AGAIN                                      
-                                                                        
-                 IF PLAY-AGAIN NOT = 'Y'                                
-                     MOVE 'N' TO PLAY-AGAIN                             
-                 END-IF                                                 
-                                                                        
-               END-IF                                                   
-                                                                        
-           END-PERFORM.                                                  
-                                                                        
-           CLOSE GAME-LOG                                               
-           DISPLAY 'Thanks for playing'                                 
-           STOP RUN.                                                    
+               MOVE 'N' TO VALID-BET
+               PERFORM GET-BET-AMOUNT UNTIL VALID-BET = 'Y'
+
+               MOVE 'N' TO VALID-CHOICE
+               PERFORM GET-BET-CHOICE UNTIL VALID-CHOICE = 'Y'
+
+               IF BET-CHOICE = 3
+                   MOVE 'N' TO VALID-CHOICE
+                   PERFORM GET-BET-NUMBER UNTIL VALID-CHOICE = 'Y'
+               END-IF
+
+               ADD 1 TO SEED-COUNTER
+               MOVE FUNCTION CURRENT-DATE(9:6) TO SEED-TIME-PART
+               COMPUTE RANDOM-SEED =
+                   (SEED-TIME-PART * 100) + SEED-COUNTER
+
+               COMPUTE RANDOM-NUMBER =
+                   FUNCTION RANDOM(RANDOM-SEED) * 12 + 1
+
+               DISPLAY 'The dice shows: ' RANDOM-NUMBER
+
+               EVALUATE BET-CHOICE
+                 WHEN 1
+                   IF FUNCTION MOD(RANDOM-NUMBER, 2) = 0
+                      ADD BET-AMOUNT TO CREDITS
+                          ON SIZE ERROR
+                             DISPLAY 'CREDITS OVERFLOW - PAYOUT CAPPED'
+                             MOVE MAX-CREDITS TO CREDITS
+                      END-ADD
+                      MOVE 'WON ' TO RESULT-TEXT
+                   ELSE
+                      SUBTRACT BET-AMOUNT FROM CREDITS
+                      MOVE 'LOST' TO RESULT-TEXT
+                   END-IF
+                 WHEN 2
+                   IF FUNCTION MOD(RANDOM-NUMBER, 2) NOT = 0
+                      ADD BET-AMOUNT TO CREDITS
+                          ON SIZE ERROR
+                             DISPLAY 'CREDITS OVERFLOW - PAYOUT CAPPED'
+                             MOVE MAX-CREDITS TO CREDITS
+                      END-ADD
+                      MOVE 'WON ' TO RESULT-TEXT
+                   ELSE
+                      SUBTRACT BET-AMOUNT FROM CREDITS
+                      MOVE 'LOST' TO RESULT-TEXT
+                   END-IF
+                 WHEN 3
+                   IF RANDOM-NUMBER = BET-NUMBER
+                      COMPUTE CREDITS = CREDITS +
+                          (BET-AMOUNT * EXACT-PAYOUT)
+                          ON SIZE ERROR
+                             DISPLAY 'CREDITS OVERFLOW - PAYOUT CAPPED'
+                             MOVE MAX-CREDITS TO CREDITS
+                      END-COMPUTE
+                      MOVE 'WON ' TO RESULT-TEXT
+                   ELSE
+                      SUBTRACT BET-AMOUNT FROM CREDITS
+                      MOVE 'LOST' TO RESULT-TEXT
+                   END-IF
+               END-EVALUATE
+
+               DISPLAY 'Result: ' RESULT-TEXT
+               DISPLAY 'Credits left: ' CREDITS
+
+      *        ---- FILE LOGGING ----
+               ADD 1 TO HANDS-PLAYED
+               MOVE 'D' TO LOG-REC-TYPE
+               MOVE BET-AMOUNT    TO LOG-BET-DISP
+               MOVE RANDOM-NUMBER TO LOG-DICE
+               MOVE RANDOM-SEED   TO LOG-SEED
+               MOVE CREDITS       TO LOG-CREDITS
+               MOVE PLAYER-ID     TO LOG-PLAYER-ID
+               MOVE RESULT-TEXT   TO LOG-RESULT
+               MOVE FUNCTION CURRENT-DATE(1:14) TO LOG-TIMESTAMP
+
+               EVALUATE BET-CHOICE
+                 WHEN 1
+                   MOVE 'EVEN' TO LOG-CHOICE
+                 WHEN 2
+                   MOVE 'ODD ' TO LOG-CHOICE
+                 WHEN 3
+                   MOVE 'NUM ' TO LOG-CHOICE
+               END-EVALUATE
+
+               MOVE LOG-DETAIL-LINE TO GAME-LOG-REC
+               WRITE GAME-LOG-REC
+      *        ----------------------
+               DISPLAY 'Play again? (Y/N): '
+               ACCEPT PLAY-AGAIN
+
+               IF PLAY-AGAIN NOT = 'Y'
+                   MOVE 'N' TO PLAY-AGAIN
+               END-IF
+
+           END-PERFORM.
+
+           PERFORM SAVE-CREDITS-BALANCE
+           PERFORM WRITE-SESSION-TRAILER
+           PERFORM WRITE-GL-FEED-RECORD
+
+           CLOSE GAME-LOG
+           DISPLAY 'Thanks for playing'
+           STOP RUN.
+
+      *    ---- PROMPT FOR A BET AMOUNT, RE-PROMPTING ON A BAD ONE ----
+       GET-BET-AMOUNT.
+           DISPLAY 'Enter bet amount: '
+           MOVE ZERO TO BET-AMOUNT
+           ACCEPT BET-AMOUNT
+
+           IF BET-AMOUNT > CREDITS OR BET-AMOUNT <= 0
+               DISPLAY 'INVALID BET - PLEASE TRY AGAIN'
+               MOVE 'N' TO VALID-BET
+           ELSE
+               MOVE 'Y' TO VALID-BET
+           END-IF.
+
+      *    ---- WRITE THE SESSION HEADER RECORD TO GAME-LOG ----
+       WRITE-SESSION-HEADER.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO LOGH-TIMESTAMP
+           MOVE CREDITS   TO LOGH-START-CREDITS
+           MOVE PLAYER-ID TO LOGH-PLAYER-ID
+
+           MOVE LOG-HEADER-LINE TO GAME-LOG-REC
+           WRITE GAME-LOG-REC.
+
+      *    ---- WRITE THE SESSION TRAILER RECORD TO GAME-LOG ----
+       WRITE-SESSION-TRAILER.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO LOGT-TIMESTAMP
+           MOVE CREDITS      TO LOGT-END-CREDITS
+           MOVE HANDS-PLAYED TO LOGT-TOTAL-HANDS
+
+           MOVE LOG-TRAILER-LINE TO GAME-LOG-REC
+           WRITE GAME-LOG-REC.
+
+      *    ---- WRITE THE GL SUMMARY RECORD FOR THIS SESSION ----
+       WRITE-GL-FEED-RECORD.
+           COMPUTE NET-CHANGE = CREDITS - STARTING-CREDITS
+
+           OPEN OUTPUT GL-FEED
+
+           IF GL-FEED-STATUS NOT = '00'
+               DISPLAY 'GLFEED OPEN FAILED - STATUS ' GL-FEED-STATUS
+               DISPLAY 'GL SUMMARY RECORD NOT WRITTEN'
+           ELSE
+               MOVE FUNCTION CURRENT-DATE(1:8)  TO GL-RUN-DATE
+               MOVE FUNCTION CURRENT-DATE(9:6)  TO GL-RUN-TIME
+               MOVE PLAYER-ID                   TO GL-PLAYER-ID
+
+               IF NET-CHANGE < 0
+                   MOVE '-' TO GL-NET-SIGN
+                   COMPUTE GL-NET-AMOUNT = 0 - NET-CHANGE
+               ELSE
+                   MOVE '+' TO GL-NET-SIGN
+                   MOVE NET-CHANGE TO GL-NET-AMOUNT
+               END-IF
+
+               MOVE GL-FEED-LINE TO GL-FEED-REC
+               WRITE GL-FEED-REC
+
+               CLOSE GL-FEED
+           END-IF.
+
+      *    ---- PROMPT FOR A WAGER TYPE, RE-PROMPTING ON A BAD ONE ----
+       GET-BET-CHOICE.
+           DISPLAY '1 - EVEN'
+           DISPLAY '2 - ODD'
+           DISPLAY '3 - EXACT NUMBER (1-12)'
+           ACCEPT BET-CHOICE-IN
+           MOVE BET-CHOICE-IN TO BET-CHOICE
+
+           IF BET-CHOICE = 1 OR BET-CHOICE = 2 OR BET-CHOICE = 3
+               MOVE 'Y' TO VALID-CHOICE
+           ELSE
+               DISPLAY 'INVALID CHOICE - PLEASE TRY AGAIN'
+               MOVE 'N' TO VALID-CHOICE
+           END-IF.
+
+      *    ---- PROMPT FOR THE EXACT NUMBER GUESS (WAGER TYPE 3) ----
+       GET-BET-NUMBER.
+           DISPLAY 'Enter your number guess (1-12): '
+           MOVE ZERO TO BET-NUMBER
+           ACCEPT BET-NUMBER
+
+           IF BET-NUMBER < 1 OR BET-NUMBER > 12
+               DISPLAY 'INVALID NUMBER - PLEASE TRY AGAIN'
+               MOVE 'N' TO VALID-CHOICE
+           ELSE
+               MOVE 'Y' TO VALID-CHOICE
+           END-IF.
+
+      *    ---- OPEN GAME-LOG FOR APPEND, CREATING IT IF NEEDED ----
+       OPEN-GAME-LOG-FILE.
+           OPEN EXTEND GAME-LOG
+           IF GL-FILE-STATUS = '35'
+               OPEN OUTPUT GAME-LOG
+               CLOSE GAME-LOG
+               OPEN EXTEND GAME-LOG
+           END-IF.
+
+      *    ---- LOAD OPENING CREDITS BALANCE FOR THIS PLAYER ----
+       LOAD-CREDITS-BALANCE.
+           OPEN I-O CREDITS-FILE
+           IF CR-FILE-STATUS = '35'
+               OPEN OUTPUT CREDITS-FILE
+               CLOSE CREDITS-FILE
+               OPEN I-O CREDITS-FILE
+           END-IF
+
+           MOVE 'N' TO CR-FOUND
+           MOVE PLAYER-ID TO CR-PLAYER-ID
+           READ CREDITS-FILE
+               INVALID KEY
+                   MOVE 0100 TO CREDITS
+               NOT INVALID KEY
+                   MOVE CR-BALANCE TO CREDITS
+                   MOVE 'Y' TO CR-FOUND
+           END-READ.
+
+      *    ---- REWRITE CLOSING CREDITS BALANCE FOR THIS PLAYER ----
+       SAVE-CREDITS-BALANCE.
+           MOVE PLAYER-ID TO CR-PLAYER-ID
+           MOVE CREDITS   TO CR-BALANCE
+
+           IF CR-FOUND = 'Y'
+               REWRITE CREDITS-REC
+           ELSE
+               WRITE CREDITS-REC
+           END-IF
+
+           CLOSE CREDITS-FILE.

@@ -0,0 +1,145 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAYRECON.
+      * Author: Xander Geluykens
+      * Description: End-of-day reconciliation report off GAME-LOG.
+      *              Sums bets by choice, counts WON/LOST and prints
+      *              a control total against the final CREDITS
+      *              balance so the house's net position doesn't
+      *              have to be re-derived in a spreadsheet.
+      * Change History:
+      *   2026-08-09 XG - First cut, reading the GAME-LOG that SPEL
+      *                   now accumulates across sessions instead of
+      *                   overwriting each run.
+      *   2026-08-09 XG - Added FILE STATUS to GAME-LOG and a guard
+      *                   against status 35 (no GAMELOG dataset yet),
+      *                   so a day with no play yet gets a clean
+      *                   "nothing to reconcile" message instead of
+      *                   an abend. Also changed the trailer fields
+      *                   from a bare MOVE (last session only) to a
+      *                   running total across all sessions in the
+      *                   file, so they cross-check against HANDS
+      *                   PLAYED the way the report intends.
+      *   2026-08-09 XG - Widened EVEN-TOTAL/ODD-TOTAL/NUM-TOTAL to
+      *                   PIC 9(8) and added ON SIZE ERROR caps, same
+      *                   as SPEL's MAX-CREDITS guard, since a day's
+      *                   worth of batch-run hands could otherwise
+      *                   overflow the control total silently.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GAME-LOG
+               ASSIGN TO GAMELOG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS GL-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GAME-LOG.
+       01  GAME-LOG-REC        PIC X(108).
+
+       WORKING-STORAGE SECTION.
+           COPY LOGLINE.
+
+       01  EOF-SWITCH         PIC X    VALUE 'N'.
+           88 EOF-REACHED     VALUE 'Y'.
+
+       01  GL-FILE-STATUS     PIC XX   VALUE '00'.
+
+       01  EVEN-TOTAL         PIC 9(8) VALUE 0.
+       01  ODD-TOTAL          PIC 9(8) VALUE 0.
+       01  NUM-TOTAL          PIC 9(8) VALUE 0.
+       01  MAX-TOTAL          PIC 9(8) VALUE 99999999.
+       01  WON-COUNT          PIC 9(4) VALUE 0.
+       01  LOST-COUNT         PIC 9(4) VALUE 0.
+       01  RECORD-COUNT       PIC 9(4) VALUE 0.
+       01  FINAL-CREDITS      PIC 9(8) VALUE 0.
+       01  BET-NUM            PIC 9(4) VALUE 0.
+       01  LAST-TRAILER-CREDITS  PIC 9(8) VALUE 0.
+       01  TRAILER-HANDS-TOTAL   PIC 9(6) VALUE 0.
+       01  SESSION-COUNT          PIC 9(4) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN INPUT GAME-LOG
+
+           IF GL-FILE-STATUS = '35'
+               DISPLAY 'NO GAMELOG FILE YET - NOTHING TO RECONCILE'
+           ELSE
+               PERFORM READ-GAME-LOG-RECORD
+               PERFORM UNTIL EOF-REACHED
+                   EVALUATE LOG-REC-TYPE
+                       WHEN 'D'
+                           ADD 1 TO RECORD-COUNT
+                           MOVE LOG-BET-DISP TO BET-NUM
+
+                           EVALUATE LOG-CHOICE
+                               WHEN 'EVEN'
+                                   ADD BET-NUM TO EVEN-TOTAL
+                                       ON SIZE ERROR
+                                       DISPLAY 'EVEN-TOTAL OVERFLOW'
+                                       MOVE MAX-TOTAL TO EVEN-TOTAL
+                                   END-ADD
+                               WHEN 'NUM '
+                                   ADD BET-NUM TO NUM-TOTAL
+                                       ON SIZE ERROR
+                                       DISPLAY 'NUM-TOTAL OVERFLOW'
+                                       MOVE MAX-TOTAL TO NUM-TOTAL
+                                   END-ADD
+                               WHEN OTHER
+                                   ADD BET-NUM TO ODD-TOTAL
+                                       ON SIZE ERROR
+                                       DISPLAY 'ODD-TOTAL OVERFLOW'
+                                       MOVE MAX-TOTAL TO ODD-TOTAL
+                                   END-ADD
+                           END-EVALUATE
+
+                           IF LOG-RESULT = 'WON '
+                               ADD 1 TO WON-COUNT
+                           ELSE
+                               ADD 1 TO LOST-COUNT
+                           END-IF
+
+                           MOVE LOG-CREDITS TO FINAL-CREDITS
+                       WHEN 'T'
+                           MOVE GAME-LOG-REC TO LOG-TRAILER-LINE
+                           ADD 1 TO SESSION-COUNT
+                           ADD LOGT-TOTAL-HANDS TO TRAILER-HANDS-TOTAL
+                           MOVE LOGT-END-CREDITS TO
+                               LAST-TRAILER-CREDITS
+                       WHEN OTHER
+                           CONTINUE
+                   END-EVALUATE
+
+                   PERFORM READ-GAME-LOG-RECORD
+               END-PERFORM
+
+               CLOSE GAME-LOG
+
+               DISPLAY '=============================================='
+               DISPLAY '      LUCKYZ END-OF-DAY RECONCILIATION        '
+               DISPLAY '=============================================='
+               DISPLAY 'SESSIONS IN FILE ...........: ' SESSION-COUNT
+               DISPLAY 'HANDS PLAYED ................: ' RECORD-COUNT
+               DISPLAY 'TOTAL BET ON EVEN ...........: ' EVEN-TOTAL
+               DISPLAY 'TOTAL BET ON ODD ............: ' ODD-TOTAL
+               DISPLAY 'TOTAL BET ON NUMBER .........: ' NUM-TOTAL
+               DISPLAY 'HANDS WON ...................: ' WON-COUNT
+               DISPLAY 'HANDS LOST ..................: ' LOST-COUNT
+               DISPLAY 'CONTROL TOTAL - FINAL CREDITS: ' FINAL-CREDITS
+               DISPLAY 'TRAILERS SAY TOTAL HANDS ....: '
+                   TRAILER-HANDS-TOTAL
+               DISPLAY 'LAST SESSION END CREDITS ....: '
+                   LAST-TRAILER-CREDITS
+               DISPLAY '=============================================='
+           END-IF
+
+           STOP RUN.
+
+      *    ---- READ NEXT DETAIL LINE FROM GAME-LOG ----
+       READ-GAME-LOG-RECORD.
+           READ GAME-LOG
+               AT END
+                   MOVE 'Y' TO EOF-SWITCH
+               NOT AT END
+                   MOVE GAME-LOG-REC TO LOG-DETAIL-LINE
+           END-READ.

@@ -0,0 +1,42 @@
+//SPELBAT  JOB (ACCTNO),'LUCKYZ BATCH RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* UNATTENDED/VOLUME RUN OF SPEL (LUCKYZ) FOR REGRESSION TESTING *
+//* SYSIN SUPPLIES THE SAME VALUES AN OPERATOR WOULD KEY AT A     *
+//* TERMINAL, ONE CARD PER ACCEPT, IN THIS ORDER PER HAND:        *
+//*   CARD 1        PLAYER-ID              (8 CHARS)              *
+//*   PER HAND ----------------------------------------------     *
+//*     CARD        BET-AMOUNT             (4 DIGITS)             *
+//*     CARD        BET-CHOICE-IN          (1=EVEN,2=ODD,3=NUM)   *
+//*     CARD        BET-NUMBER             (ONLY IF CHOICE = 3)   *
+//*     CARD        PLAY-AGAIN             (Y TO CONTINUE, N TO   *
+//*                                          STOP THE SESSION)    *
+//* SINCE SPEL RE-PROMPTS ON AN INVALID BET AMOUNT OR CHOICE, THE *
+//* DECK MUST CARRY ONLY VALID VALUES OR IT WILL GET OUT OF STEP  *
+//* WITH THE PROGRAM'S ACCEPT SEQUENCE.                           *
+//*--------------------------------------------------------------*
+//SPELSTEP EXEC PGM=SPEL
+//STEPLIB  DD   DSN=LUCKYZ.PROD.LOADLIB,DISP=SHR
+//GAMELOG  DD   DSN=LUCKYZ.PROD.GAMELOG,DISP=MOD
+//CREDFILE DD   DSN=LUCKYZ.PROD.CREDFILE,DISP=SHR
+//GLFEED   DD   DSN=LUCKYZ.PROD.GLFEED(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             LIKE=LUCKYZ.PROD.GLFEED
+//SYSOUT   DD   SYSOUT=*
+//SYSIN    DD   *
+OPBATCH1
+0050
+1
+Y
+0025
+2
+Y
+0010
+3
+07
+Y
+0040
+1
+N
+/*

@@ -0,0 +1,19 @@
+      * Copybook: GLFEED
+      * Author: Xander Geluykens
+      * Description: Fixed layout for the GL loader feed - one record
+      *               per LuckyZ session, carrying the net change in
+      *               CREDITS (winnings minus losses) so the cage
+      *               doesn't have to hand-key the day's take.
+      * Change History:
+      *   2026-08-09 XG - First cut, for the general-ledger export.
+      *   2026-08-09 XG - Widened GL-NET-AMOUNT to PIC 9(8) to match
+      *                   the widened CREDITS balance (record stays
+      *                   50 bytes, trimmed off trailing FILLER).
+       01  GL-FEED-LINE.
+           05 GL-RUN-DATE         PIC X(8).
+           05 GL-RUN-TIME         PIC X(6).
+           05 GL-PLAYER-ID        PIC X(8).
+           05 GL-ACCOUNT-CODE     PIC X(10) VALUE 'LUCKYZ'.
+           05 GL-NET-SIGN         PIC X.
+           05 GL-NET-AMOUNT       PIC 9(8).
+           05 FILLER              PIC X(9)  VALUE SPACES.

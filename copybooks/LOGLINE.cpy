@@ -0,0 +1,86 @@
+      * Copybook: LOGLINE
+      * Author: Xander Geluykens
+      * Description: Shared GAME-LOG-REC layouts, used by SPEL
+      *               (writer) and DAYRECON (reader) so both
+      *               programs agree on where each field lands.
+      *               LOG-REC-TYPE tells the three record shapes
+      *               apart: 'D'etail (one per hand), 'H'eader and
+      *               'T'railer (one pair per session). Each shape
+      *               is its own independent 01-level record (not a
+      *               REDEFINES of another one), since a REDEFINES
+      *               item's tag literals only get their VALUE at
+      *               load time on the base item a REDEFINES points
+      *               at. The three shapes are no longer the same
+      *               length - see the Change History below for how
+      *               each one has grown.
+      * Change History:
+      *   2026-08-09 XG - Broken out of SPEL's WORKING-STORAGE so
+      *                   DAYRECON can read the same layout.
+      *   2026-08-09 XG - Added LOG-REC-TYPE plus LOG-HEADER-LINE
+      *                   and LOG-TRAILER-LINE for session audit
+      *                   records.
+      *   2026-08-09 XG - Added LOG-TIMESTAMP to the detail line
+      *                   (record grew from 80 to 90 bytes) so every
+      *                   bet can be tied to a time of day.
+      *   2026-08-09 XG - Added LOG-SEED alongside LOG-DICE (record
+      *                   grew from 90 to 104 bytes) so the seed fed
+      *                   into FUNCTION RANDOM for each draw can be
+      *                   reproduced in a fairness audit.
+      *   2026-08-09 XG - Widened LOG-CREDITS/LOGH-START-CREDITS/
+      *                   LOGT-END-CREDITS to PIC 9(8) to match the
+      *                   widened CREDITS balance (detail line grew
+      *                   from 104 to 108 bytes; header/trailer stay
+      *                   80 bytes, trimmed off their trailing FILLER).
+       01  LOG-DETAIL-LINE.
+           05 LOG-REC-TYPE    PIC X     VALUE 'D'.
+           05 FILLER          PIC X     VALUE SPACE.
+           05 FILLER          PIC X(4)  VALUE 'BET='.
+           05 LOG-BET-DISP    PIC Z(3)9.
+           05 FILLER          PIC X     VALUE SPACE.
+           05 FILLER          PIC X(7)  VALUE 'CHOICE='.
+           05 LOG-CHOICE      PIC X(4).
+           05 FILLER          PIC X     VALUE SPACE.
+           05 FILLER          PIC X(5)  VALUE 'DICE='.
+           05 LOG-DICE        PIC 9(2).
+           05 FILLER          PIC X     VALUE SPACE.
+           05 FILLER          PIC X(5)  VALUE 'SEED='.
+           05 LOG-SEED        PIC 9(8).
+           05 FILLER          PIC X     VALUE SPACE.
+           05 FILLER          PIC X(7)  VALUE 'RESULT='.
+           05 LOG-RESULT      PIC X(4).
+           05 FILLER          PIC X     VALUE SPACE.
+           05 FILLER          PIC X(8)  VALUE 'CREDITS='.
+           05 LOG-CREDITS     PIC 9(8).
+           05 FILLER          PIC X     VALUE SPACE.
+           05 FILLER          PIC X(7)  VALUE 'PLAYER='.
+           05 LOG-PLAYER-ID   PIC X(8).
+           05 FILLER          PIC X     VALUE SPACE.
+           05 FILLER          PIC X(3)  VALUE 'TS='.
+           05 LOG-TIMESTAMP   PIC X(14).
+           05 FILLER          PIC X     VALUE SPACES.
+
+       01  LOG-HEADER-LINE.
+           05 LOGH-REC-TYPE       PIC X     VALUE 'H'.
+           05 FILLER              PIC X     VALUE SPACE.
+           05 FILLER              PIC X(4)  VALUE 'RUN='.
+           05 LOGH-TIMESTAMP      PIC X(14).
+           05 FILLER              PIC X     VALUE SPACE.
+           05 FILLER              PIC X(6)  VALUE 'START='.
+           05 LOGH-START-CREDITS  PIC 9(8).
+           05 FILLER              PIC X     VALUE SPACE.
+           05 FILLER              PIC X(7)  VALUE 'PLAYER='.
+           05 LOGH-PLAYER-ID      PIC X(8).
+           05 FILLER              PIC X(29) VALUE SPACES.
+
+       01  LOG-TRAILER-LINE.
+           05 LOGT-REC-TYPE       PIC X     VALUE 'T'.
+           05 FILLER              PIC X     VALUE SPACE.
+           05 FILLER              PIC X(4)  VALUE 'RUN='.
+           05 LOGT-TIMESTAMP      PIC X(14).
+           05 FILLER              PIC X     VALUE SPACE.
+           05 FILLER              PIC X(4)  VALUE 'END='.
+           05 LOGT-END-CREDITS    PIC 9(8).
+           05 FILLER              PIC X     VALUE SPACE.
+           05 FILLER              PIC X(6)  VALUE 'HANDS='.
+           05 LOGT-TOTAL-HANDS    PIC 9(4).
+           05 FILLER              PIC X(36) VALUE SPACES.
